@@ -0,0 +1,239 @@
+      ******************************************************************
+      * Author: Ayanda Radebe
+      * Purpose: End-of-day reconciliation report. Reads the day's
+      *          transaction journal, totals it by transaction type,
+      *          and compares the closing balance implied by the
+      *          journal against the actual account master file for
+      *          every account touched that day.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-JOURNAL-FILE ASSIGN TO "TXNJRNL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-JOURNAL-FILE.
+           COPY JRNLREC.
+
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-JRNL-FILE-STATUS PIC XX.
+       01 WS-ACCT-FILE-STATUS PIC XX.
+       01 WS-JRNL-EOF PIC X VALUE "N".
+       01 WS-ACCT-EOF PIC X VALUE "N".
+
+       01 WS-TOTALS.
+           05 WS-TOTAL-DEPOSITS PIC 9(12) VALUE ZERO.
+           05 WS-TOTAL-WITHDRAWALS PIC 9(12) VALUE ZERO.
+           05 WS-TOTAL-TRANSFERS PIC 9(12) VALUE ZERO.
+           05 WS-TOTAL-TRAN-COUNT PIC 9(6) VALUE ZERO.
+
+      * One entry per distinct card seen in today's journal: opening
+      * balance (the OLD-BALANCE of its first entry) and the closing
+      * balance implied by the journal (the NEW-BALANCE of its last
+      * entry). Compared against the master file's actual balance.
+       01 WS-TOUCHED-TABLE.
+           05 WS-TOUCHED-COUNT PIC 9(3) VALUE ZERO.
+           05 WS-TOUCHED-ENTRY OCCURS 50 TIMES.
+               10 WS-TCH-CARD-NUMBER PIC X(16).
+               10 WS-TCH-OPENING-BAL PIC 9(10).
+               10 WS-TCH-CLOSING-BAL PIC 9(10).
+               10 WS-TCH-ACTUAL-BAL PIC 9(10).
+               10 WS-TCH-FOUND-ON-MASTER PIC X VALUE "N".
+       01 WS-TX PIC 9(3).
+       01 WS-FOUND-INDEX PIC 9(3).
+       01 WS-SEARCH-FIELD PIC X(16).
+
+       01 WS-OPENING-SUM PIC 9(12).
+       01 WS-CLOSING-SUM PIC 9(12).
+       01 WS-ACTUAL-SUM PIC 9(12).
+       01 WS-MISMATCH-COUNT PIC 9(3) VALUE ZERO.
+
+      * TRANSACTION-JOURNAL-FILE is append-only and never rotated, so
+      * this report only aggregates entries stamped with today's date;
+      * prior days' journal entries are left alone.
+       01 WS-RUN-DATE PIC 9(8).
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "==== End-of-Day Reconciliation Report ====".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           PERFORM READ-JOURNAL-AND-TOTAL.
+           PERFORM APPLY-MASTER-FILE-BALANCES.
+           PERFORM PRINT-REPORT.
+           STOP RUN.
+
+
+       READ-JOURNAL-AND-TOTAL.
+           OPEN INPUT TRANSACTION-JOURNAL-FILE.
+           IF WS-JRNL-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction journal. Status: "
+                   WS-JRNL-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-JRNL-EOF = "Y"
+               READ TRANSACTION-JOURNAL-FILE
+                   AT END MOVE "Y" TO WS-JRNL-EOF
+                   NOT AT END
+                       IF JRNL-TIMESTAMP(1:8) = WS-RUN-DATE
+                           PERFORM ACCUMULATE-JOURNAL-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-JOURNAL-FILE.
+
+
+       ACCUMULATE-JOURNAL-ENTRY.
+           ADD 1 TO WS-TOTAL-TRAN-COUNT.
+           IF JRNL-TRAN-TYPE = "DEPOSIT"
+               ADD JRNL-AMOUNT TO WS-TOTAL-DEPOSITS
+           END-IF.
+           IF JRNL-TRAN-TYPE = "WITHDRAWAL"
+               ADD JRNL-AMOUNT TO WS-TOTAL-WITHDRAWALS
+           END-IF.
+           IF JRNL-TRAN-TYPE = "TRANSFER-OUT" OR
+               JRNL-TRAN-TYPE = "TRANSFER-IN"
+               ADD JRNL-AMOUNT TO WS-TOTAL-TRANSFERS
+           END-IF.
+           MOVE JRNL-CARD-NUMBER TO WS-SEARCH-FIELD.
+           PERFORM FIND-TOUCHED-ENTRY.
+           IF WS-FOUND-INDEX = 0
+               IF WS-TOUCHED-COUNT >= 50
+                   DISPLAY "WARNING: more than 50 distinct cards "
+                       "touched today; card " JRNL-CARD-NUMBER
+                       " was not tracked."
+               ELSE
+                   ADD 1 TO WS-TOUCHED-COUNT
+                   MOVE WS-TOUCHED-COUNT TO WS-FOUND-INDEX
+                   MOVE JRNL-CARD-NUMBER TO
+                       WS-TCH-CARD-NUMBER(WS-FOUND-INDEX)
+                   MOVE JRNL-OLD-BALANCE TO
+                       WS-TCH-OPENING-BAL(WS-FOUND-INDEX)
+               END-IF
+           END-IF.
+           IF WS-FOUND-INDEX NOT = 0
+               MOVE JRNL-NEW-BALANCE TO
+                   WS-TCH-CLOSING-BAL(WS-FOUND-INDEX)
+           END-IF.
+
+
+       FIND-TOUCHED-ENTRY.
+           MOVE 0 TO WS-FOUND-INDEX.
+           MOVE 1 TO WS-TX.
+           PERFORM UNTIL WS-TX > WS-TOUCHED-COUNT
+                   OR WS-FOUND-INDEX NOT = 0
+               IF WS-TCH-CARD-NUMBER(WS-TX) = WS-SEARCH-FIELD
+                   MOVE WS-TX TO WS-FOUND-INDEX
+               END-IF
+               ADD 1 TO WS-TX
+           END-PERFORM.
+
+
+       APPLY-MASTER-FILE-BALANCES.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open account master file. Status: "
+                   WS-ACCT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-ACCT-EOF = "Y"
+               READ ACCOUNT-MASTER-FILE
+                   AT END MOVE "Y" TO WS-ACCT-EOF
+                   NOT AT END
+                       MOVE ACCT-CARD-NUMBER TO WS-SEARCH-FIELD
+                       PERFORM FIND-TOUCHED-ENTRY
+                       IF WS-FOUND-INDEX = 0
+                           IF WS-TOUCHED-COUNT >= 50
+                               DISPLAY "WARNING: more than 50 "
+                                   "accounts on master file; card "
+                                   ACCT-CARD-NUMBER
+                                   " was not tracked."
+                           ELSE
+      * Account had no journal activity today: its opening and
+      * closing balance for the "did the ATM balance overnight"
+      * check are simply its current master balance.
+                               ADD 1 TO WS-TOUCHED-COUNT
+                               MOVE WS-TOUCHED-COUNT TO WS-FOUND-INDEX
+                               MOVE ACCT-CARD-NUMBER TO
+                                   WS-TCH-CARD-NUMBER(WS-FOUND-INDEX)
+                               MOVE ACCT-BALANCE TO
+                                   WS-TCH-OPENING-BAL(WS-FOUND-INDEX)
+                               MOVE ACCT-BALANCE TO
+                                   WS-TCH-CLOSING-BAL(WS-FOUND-INDEX)
+                           END-IF
+                       END-IF
+                       IF WS-FOUND-INDEX NOT = 0
+                           MOVE ACCT-BALANCE TO
+                               WS-TCH-ACTUAL-BAL(WS-FOUND-INDEX)
+                           MOVE "Y" TO
+                               WS-TCH-FOUND-ON-MASTER(WS-FOUND-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-MASTER-FILE.
+
+
+       PRINT-REPORT.
+           DISPLAY " ".
+           DISPLAY "Total transactions processed : "
+               WS-TOTAL-TRAN-COUNT.
+           DISPLAY "Total deposits                : " WS-TOTAL-DEPOSITS.
+           DISPLAY "Total withdrawals             : "
+               WS-TOTAL-WITHDRAWALS.
+           DISPLAY "Total transfer movement       : "
+               WS-TOTAL-TRANSFERS.
+           DISPLAY " ".
+           MOVE 0 TO WS-OPENING-SUM.
+           MOVE 0 TO WS-CLOSING-SUM.
+           MOVE 0 TO WS-ACTUAL-SUM.
+           MOVE 0 TO WS-MISMATCH-COUNT.
+           PERFORM VARYING WS-TX FROM 1 BY 1
+                   UNTIL WS-TX > WS-TOUCHED-COUNT
+               ADD WS-TCH-OPENING-BAL(WS-TX) TO WS-OPENING-SUM
+               ADD WS-TCH-CLOSING-BAL(WS-TX) TO WS-CLOSING-SUM
+               IF WS-TCH-FOUND-ON-MASTER(WS-TX) = "Y"
+                   ADD WS-TCH-ACTUAL-BAL(WS-TX) TO WS-ACTUAL-SUM
+                   IF WS-TCH-CLOSING-BAL(WS-TX) NOT =
+                       WS-TCH-ACTUAL-BAL(WS-TX)
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       DISPLAY "MISMATCH card "
+                           WS-TCH-CARD-NUMBER(WS-TX)
+                           " journal-closing=" WS-TCH-CLOSING-BAL(WS-TX)
+                           " master-actual=" WS-TCH-ACTUAL-BAL(WS-TX)
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   DISPLAY "MISMATCH card " WS-TCH-CARD-NUMBER(WS-TX)
+                       " not found on account master file"
+               END-IF
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "Opening balance sum (all accounts)       : "
+               WS-OPENING-SUM.
+           DISPLAY "Closing balance sum per journal          : "
+               WS-CLOSING-SUM.
+           DISPLAY "Closing balance sum per account master    : "
+               WS-ACTUAL-SUM.
+           IF WS-MISMATCH-COUNT = 0
+               DISPLAY "Reconciliation OK - no mismatches found."
+           ELSE
+               DISPLAY "Reconciliation FAILED - " WS-MISMATCH-COUNT
+                   " mismatch(es) found."
+           END-IF.
+
+
+       END PROGRAM EOD-RECON.
