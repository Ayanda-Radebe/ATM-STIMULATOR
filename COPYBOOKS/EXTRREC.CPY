@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: EXTRREC
+      * Purpose:  Outbound settlement extract record layout handed to
+      *           the core banking host at end of day.
+      ******************************************************************
+       01  EXTR-RECORD.
+           05  EXTR-CARD-NUMBER          PIC X(16).
+           05  EXTR-TRAN-COUNT           PIC 9(5).
+           05  EXTR-NET-SIGN             PIC X(1).
+           05  EXTR-NET-AMOUNT           PIC 9(10).
+           05  EXTR-FINAL-BALANCE        PIC 9(10).
