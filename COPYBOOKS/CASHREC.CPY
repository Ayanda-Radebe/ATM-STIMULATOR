@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CASHREC
+      * Purpose:  Cash cassette inventory record layout, keyed on
+      *           denomination. Shared by ATM-SIMULATOR and the
+      *           cassette load/reload utility.
+      ******************************************************************
+       01  CASH-RECORD.
+           05  CASH-DENOM                PIC 9(4).
+           05  CASH-COUNT                PIC 9(6).
