@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: JRNLREC
+      * Purpose:  Transaction journal record layout. Sequential, one
+      *           entry appended per transaction. Shared by
+      *           ATM-SIMULATOR and the end-of-day batch programs.
+      ******************************************************************
+       01  JRNL-RECORD.
+           05  JRNL-CARD-NUMBER          PIC X(16).
+           05  JRNL-TRAN-TYPE            PIC X(12).
+           05  JRNL-AMOUNT               PIC 9(10).
+           05  JRNL-OLD-BALANCE          PIC 9(10).
+           05  JRNL-NEW-BALANCE          PIC 9(10).
+           05  JRNL-TIMESTAMP            PIC 9(14).
