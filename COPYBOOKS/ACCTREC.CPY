@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: ACCTREC
+      * Purpose:  Account master file record layout, keyed on card
+      *           number. Shared by ATM-SIMULATOR and the end-of-day
+      *           batch programs.
+      ******************************************************************
+       01  ACCT-RECORD.
+           05  ACCT-CARD-NUMBER          PIC X(16).
+           05  ACCT-PIN                  PIC X(4).
+           05  ACCT-BALANCE              PIC 9(10).
+           05  ACCT-STATUS               PIC X(1).
+               88  ACCT-ACTIVE           VALUE "A".
+               88  ACCT-LOCKED           VALUE "L".
+           05  ACCT-FAILED-ATTEMPTS      PIC 9(1).
+           05  ACCT-DAILY-LIMIT          PIC 9(10).
+           05  ACCT-DAILY-WITHDRAWN      PIC 9(10).
+           05  ACCT-LAST-ACTIVITY-DATE   PIC 9(8).
