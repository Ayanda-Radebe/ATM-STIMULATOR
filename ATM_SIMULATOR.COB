@@ -8,33 +8,416 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ATM-SIMULATOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-JOURNAL-FILE ASSIGN TO "TXNJRNL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+           SELECT CASSETTE-FILE ASSIGN TO "CASHCASS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASH-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-JOURNAL-FILE.
+           COPY JRNLREC.
+
+       FD  CASSETTE-FILE.
+           COPY CASHREC.
+
        WORKING-STORAGE SECTION.
        01 CARD-NUMBER PIC X(16).
        01 PIN PIC X(4).
-       01 ACCOUNT-BALANCE PIC 9(10) VALUE 100000.
        01 TRANSACTION-AMOUNT PIC 9(10).
        01 USER-CHOICE PIC 9.
        01 TRANSFER PIC X(16).
 
+      * The account master and cassette inventory are kept as small
+      * sequential files (this build's GnuCOBOL has the indexed file
+      * handler disabled), loaded into a working-storage table at
+      * session start and rewritten in full as a checkpoint after
+      * every completed transaction. WS-ACC-CARD-NUMBER is the
+      * effective key: FIND-ACCOUNT-BY-CARD does the lookup.
+       01 WS-ACCOUNT-TABLE.
+           05 WS-ACCOUNT-COUNT PIC 9(3) VALUE ZERO.
+           05 WS-ACCOUNT-ENTRY OCCURS 50 TIMES.
+               10 WS-ACC-CARD-NUMBER PIC X(16).
+               10 WS-ACC-PIN PIC X(4).
+               10 WS-ACC-BALANCE PIC 9(10).
+               10 WS-ACC-STATUS PIC X(1).
+                   88 WS-ACC-ACTIVE VALUE "A".
+                   88 WS-ACC-LOCKED VALUE "L".
+               10 WS-ACC-FAILED-ATTEMPTS PIC 9(1).
+               10 WS-ACC-DAILY-LIMIT PIC 9(10).
+               10 WS-ACC-DAILY-WITHDRAWN PIC 9(10).
+               10 WS-ACC-LAST-ACTIVITY-DATE PIC 9(8).
+       01 WS-AX PIC 9(3).
+       01 WS-FOUND-INDEX PIC 9(3).
+       01 WS-SEARCH-CARD PIC X(16).
+
+      * Session copy of the authenticated card's own account, kept in
+      * sync with its slot (WS-CURR-INDEX) in WS-ACCOUNT-TABLE.
+       01 WS-CURRENT-ACCOUNT.
+           05 WS-CURR-CARD-NUMBER PIC X(16).
+           05 WS-CURR-PIN PIC X(4).
+           05 WS-CURR-BALANCE PIC 9(10).
+           05 WS-CURR-STATUS PIC X(1).
+           05 WS-CURR-FAILED-ATTEMPTS PIC 9(1).
+           05 WS-CURR-DAILY-LIMIT PIC 9(10).
+           05 WS-CURR-DAILY-WITHDRAWN PIC 9(10).
+           05 WS-CURR-LAST-ACTIVITY-DATE PIC 9(8).
+       01 WS-CURR-INDEX PIC 9(3).
+       01 WS-DEST-INDEX PIC 9(3).
+
+       01 WS-CASH-TABLE.
+           05 WS-CASH-COUNT-ENTRIES PIC 9(2) VALUE ZERO.
+           05 WS-CASH-ENTRY OCCURS 10 TIMES.
+               10 WS-CASH-DENOM-T PIC 9(4).
+               10 WS-CASH-QTY PIC 9(6).
+       01 WS-CX PIC 9(2).
+
+       01 WS-FILE-STATUS-GROUP.
+           05 WS-ACCT-FILE-STATUS PIC XX.
+           05 WS-JRNL-FILE-STATUS PIC XX.
+           05 WS-CASH-FILE-STATUS PIC XX.
+
+       01 WS-SESSION-FLAGS.
+           05 WS-SESSION-ENDED PIC X VALUE "N".
+           05 WS-AUTH-OK PIC X VALUE "N".
+           05 WS-RETRY-COUNT PIC 9 VALUE ZERO.
+           05 WS-ACCT-EOF PIC X VALUE "N".
+           05 WS-CASH-EOF PIC X VALUE "N".
+           05 WS-JRNL-EOF PIC X VALUE "N".
+           05 WS-DISPENSE-OK PIC X VALUE "N".
+
+       01 WS-TODAY PIC 9(8).
+       01 WS-REMAINING-LIMIT PIC 9(10).
+       01 WS-DEST-OLD-BAL PIC 9(10).
+
+      * Journal entry staging area, filled before PERFORM
+      * WRITE-JOURNAL-ENTRY.
+       01 WS-JOURNAL-ENTRY.
+           05 WS-JE-CARD PIC X(16).
+           05 WS-JE-TYPE PIC X(12).
+           05 WS-JE-AMOUNT PIC 9(10).
+           05 WS-JE-OLD-BAL PIC 9(10).
+           05 WS-JE-NEW-BAL PIC 9(10).
+
+      * Cash-denomination breakdown work area for WITHDRAWAL.
+      * Denomination values are loaded via REDEFINES since OCCURS
+      * entries cannot each carry their own VALUE clause.
+       01 WS-DENOM-VALUES-INIT.
+           05 FILLER PIC 9(4) VALUE 0200.
+           05 FILLER PIC 9(4) VALUE 0100.
+           05 FILLER PIC 9(4) VALUE 0050.
+       01 WS-DENOM-VALUES REDEFINES WS-DENOM-VALUES-INIT.
+           05 WS-DENOM-VALUE PIC 9(4) OCCURS 3 TIMES.
+       01 WS-DENOM-WORK-TABLE.
+           05 WS-DENOM-ENTRY OCCURS 3 TIMES.
+               10 WS-DENOM-COUNT PIC 9(10).
+               10 WS-DENOM-USE PIC 9(10).
+       01 WS-REMAINING-AMOUNT PIC 9(10).
+       01 WS-DX PIC 9(1).
+
+      * Last-ten mini-statement table for the authenticated card.
+       01 WS-STATEMENT-TABLE.
+           05 WS-STMT-COUNT PIC 9(2) VALUE ZERO.
+           05 WS-STMT-ENTRY OCCURS 10 TIMES.
+               10 WS-STMT-TYPE PIC X(12).
+               10 WS-STMT-AMOUNT PIC 9(10).
+               10 WS-STMT-NEW-BAL PIC 9(10).
+               10 WS-STMT-TIMESTAMP PIC 9(14).
+       01 WS-SX PIC 9(2).
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Welcome to the ATM Simulator ".
-            PERFORM AUTHENTICATE-USER.
-            PERFORM DISPLAY-MENU.
-            STOP RUN.
+           DISPLAY "Welcome to the ATM Simulator ".
+           PERFORM INITIALIZE-SESSION.
+           IF WS-SESSION-ENDED NOT = "Y"
+               PERFORM AUTHENTICATE-USER
+               IF WS-AUTH-OK = "Y"
+                   PERFORM DISPLAY-MENU
+               END-IF
+           END-IF.
+           PERFORM END-SESSION.
+           STOP RUN.
+
+
+       INITIALIZE-SESSION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM LOAD-ACCOUNT-TABLE.
+           PERFORM LOAD-CASH-TABLE.
+           OPEN EXTEND TRANSACTION-JOURNAL-FILE.
+           IF WS-JRNL-FILE-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-JOURNAL-FILE
+               CLOSE TRANSACTION-JOURNAL-FILE
+               OPEN EXTEND TRANSACTION-JOURNAL-FILE
+           END-IF.
+
+
+       END-SESSION.
+           IF WS-SESSION-ENDED NOT = "Y"
+               PERFORM SAVE-ACCOUNT-TABLE
+               PERFORM SAVE-CASH-TABLE
+               CLOSE TRANSACTION-JOURNAL-FILE
+           END-IF.
+
+
+       LOAD-ACCOUNT-TABLE.
+           MOVE 0 TO WS-ACCOUNT-COUNT.
+           MOVE "N" TO WS-ACCT-EOF.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open account master file. Status: "
+                   WS-ACCT-FILE-STATUS
+               MOVE "Y" TO WS-SESSION-ENDED
+           ELSE
+               PERFORM UNTIL WS-ACCT-EOF = "Y"
+                   READ ACCOUNT-MASTER-FILE
+                       AT END MOVE "Y" TO WS-ACCT-EOF
+                       NOT AT END
+                           IF WS-ACCOUNT-COUNT >= 50
+                               DISPLAY "WARNING: account master file "
+                                   "has more than 50 accounts; card "
+                                   ACCT-CARD-NUMBER
+                                   " and beyond were not loaded."
+                           ELSE
+                               ADD 1 TO WS-ACCOUNT-COUNT
+                               MOVE ACCT-CARD-NUMBER TO
+                                   WS-ACC-CARD-NUMBER(WS-ACCOUNT-COUNT)
+                               MOVE ACCT-PIN TO
+                                   WS-ACC-PIN(WS-ACCOUNT-COUNT)
+                               MOVE ACCT-BALANCE TO
+                                   WS-ACC-BALANCE(WS-ACCOUNT-COUNT)
+                               MOVE ACCT-STATUS TO
+                                   WS-ACC-STATUS(WS-ACCOUNT-COUNT)
+                               MOVE ACCT-FAILED-ATTEMPTS TO
+                                WS-ACC-FAILED-ATTEMPTS(WS-ACCOUNT-COUNT)
+                               MOVE ACCT-DAILY-LIMIT TO
+                                   WS-ACC-DAILY-LIMIT(WS-ACCOUNT-COUNT)
+                               MOVE ACCT-DAILY-WITHDRAWN TO
+                            WS-ACC-DAILY-WITHDRAWN(WS-ACCOUNT-COUNT)
+                               MOVE ACCT-LAST-ACTIVITY-DATE TO
+                          WS-ACC-LAST-ACTIVITY-DATE(WS-ACCOUNT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-FILE
+           END-IF.
+
+
+       SAVE-ACCOUNT-TABLE.
+           OPEN OUTPUT ACCOUNT-MASTER-FILE.
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: unable to open account master file "
+                   "for writing. Status: " WS-ACCT-FILE-STATUS
+           ELSE
+               PERFORM VARYING WS-AX FROM 1 BY 1
+                       UNTIL WS-AX > WS-ACCOUNT-COUNT
+                   MOVE WS-ACC-CARD-NUMBER(WS-AX) TO ACCT-CARD-NUMBER
+                   MOVE WS-ACC-PIN(WS-AX) TO ACCT-PIN
+                   MOVE WS-ACC-BALANCE(WS-AX) TO ACCT-BALANCE
+                   MOVE WS-ACC-STATUS(WS-AX) TO ACCT-STATUS
+                   MOVE WS-ACC-FAILED-ATTEMPTS(WS-AX) TO
+                       ACCT-FAILED-ATTEMPTS
+                   MOVE WS-ACC-DAILY-LIMIT(WS-AX) TO ACCT-DAILY-LIMIT
+                   MOVE WS-ACC-DAILY-WITHDRAWN(WS-AX) TO
+                       ACCT-DAILY-WITHDRAWN
+                   MOVE WS-ACC-LAST-ACTIVITY-DATE(WS-AX) TO
+                       ACCT-LAST-ACTIVITY-DATE
+                   WRITE ACCT-RECORD
+                   IF WS-ACCT-FILE-STATUS NOT = "00"
+                       DISPLAY "WARNING: account master write failed "
+                           "for card " ACCT-CARD-NUMBER " status: "
+                           WS-ACCT-FILE-STATUS
+                   END-IF
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-FILE
+           END-IF.
+
+
+       LOAD-CASH-TABLE.
+           MOVE 0 TO WS-CASH-COUNT-ENTRIES.
+           MOVE "N" TO WS-CASH-EOF.
+           OPEN INPUT CASSETTE-FILE.
+           IF WS-CASH-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open cassette file. Status: "
+                   WS-CASH-FILE-STATUS
+               MOVE "Y" TO WS-SESSION-ENDED
+           ELSE
+               PERFORM UNTIL WS-CASH-EOF = "Y"
+                   READ CASSETTE-FILE
+                       AT END MOVE "Y" TO WS-CASH-EOF
+                       NOT AT END
+                           IF WS-CASH-COUNT-ENTRIES >= 10
+                               DISPLAY "WARNING: cassette file has "
+                                   "more than 10 denominations; denom "
+                                   CASH-DENOM " was not loaded."
+                           ELSE
+                               ADD 1 TO WS-CASH-COUNT-ENTRIES
+                               MOVE CASH-DENOM TO
+                              WS-CASH-DENOM-T(WS-CASH-COUNT-ENTRIES)
+                               MOVE CASH-COUNT TO
+                                   WS-CASH-QTY(WS-CASH-COUNT-ENTRIES)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CASSETTE-FILE
+           END-IF.
+
+
+       SAVE-CASH-TABLE.
+           OPEN OUTPUT CASSETTE-FILE.
+           IF WS-CASH-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: unable to open cassette file for "
+                   "writing. Status: " WS-CASH-FILE-STATUS
+           ELSE
+               PERFORM VARYING WS-CX FROM 1 BY 1
+                       UNTIL WS-CX > WS-CASH-COUNT-ENTRIES
+                   MOVE WS-CASH-DENOM-T(WS-CX) TO CASH-DENOM
+                   MOVE WS-CASH-QTY(WS-CX) TO CASH-COUNT
+                   WRITE CASH-RECORD
+                   IF WS-CASH-FILE-STATUS NOT = "00"
+                       DISPLAY "WARNING: cassette write failed for "
+                           "denom " CASH-DENOM " status: "
+                           WS-CASH-FILE-STATUS
+                   END-IF
+               END-PERFORM
+               CLOSE CASSETTE-FILE
+           END-IF.
+
+
+       FIND-ACCOUNT-BY-CARD.
+           MOVE 0 TO WS-FOUND-INDEX.
+           MOVE 1 TO WS-AX.
+           PERFORM UNTIL WS-AX > WS-ACCOUNT-COUNT
+                   OR WS-FOUND-INDEX NOT = 0
+               IF WS-ACC-CARD-NUMBER(WS-AX) = WS-SEARCH-CARD
+                   MOVE WS-AX TO WS-FOUND-INDEX
+               END-IF
+               ADD 1 TO WS-AX
+           END-PERFORM.
+
 
        AUTHENTICATE-USER.
-           DISPLAY "Enter card number; ".
-           ACCEPT CARD-NUMBER.
-           DISPLAY "Enter PIN: ".
-           ACCEPT PIN.
-           IF CARD-NUMBER NOT = "1234567890123456" OR
-               PIN NOT = "1234"
-                DISPLAY "Invalid card number or PIN. Please try again."
-                PERFORM AUTHENTICATE-USER
+           MOVE 0 TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-AUTH-OK.
+           PERFORM UNTIL WS-AUTH-OK = "Y" OR WS-RETRY-COUNT >= 3
+               DISPLAY "Enter card number; "
+               ACCEPT CARD-NUMBER
+               DISPLAY "Enter PIN: "
+               ACCEPT PIN
+               MOVE CARD-NUMBER TO WS-SEARCH-CARD
+               PERFORM FIND-ACCOUNT-BY-CARD
+               IF WS-FOUND-INDEX = 0
+                   DISPLAY
+                    "Invalid card number or PIN. Please try again."
+                   ADD 1 TO WS-RETRY-COUNT
+               ELSE
+                   IF WS-ACC-LOCKED(WS-FOUND-INDEX)
+                       DISPLAY
+                           "This card has been retained. Contact bank."
+                       MOVE 3 TO WS-RETRY-COUNT
+                   ELSE
+                       IF PIN = WS-ACC-PIN(WS-FOUND-INDEX)
+                           MOVE "Y" TO WS-AUTH-OK
+                           MOVE 0 TO
+                               WS-ACC-FAILED-ATTEMPTS(WS-FOUND-INDEX)
+                           MOVE WS-FOUND-INDEX TO WS-CURR-INDEX
+                           PERFORM LOAD-CURRENT-ACCOUNT
+                           PERFORM RESET-DAILY-LIMIT-IF-NEEDED
+                       ELSE
+                           DISPLAY
+                    "Invalid card number or PIN. Please try again."
+                           ADD 1 TO WS-RETRY-COUNT
+                           ADD 1 TO
+                               WS-ACC-FAILED-ATTEMPTS(WS-FOUND-INDEX)
+                           IF WS-ACC-FAILED-ATTEMPTS(WS-FOUND-INDEX)
+                                   >= 3
+                               SET WS-ACC-LOCKED(WS-FOUND-INDEX) TO TRUE
+                               DISPLAY
+                              "Card retained after 3 failed attempts."
+                           END-IF
+      * Checkpoint the failed-attempt count (and the lock, if just
+      * set) immediately, so killing the process right after this
+      * guess can't reset the counter by skipping the normal
+      * END-SESSION save.
+                           PERFORM SAVE-ACCOUNT-TABLE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-AUTH-OK NOT = "Y"
+               DISPLAY "Too many invalid attempts. Session terminated."
+           END-IF.
+
+
+       LOAD-CURRENT-ACCOUNT.
+           MOVE WS-ACC-CARD-NUMBER(WS-CURR-INDEX) TO
+               WS-CURR-CARD-NUMBER.
+           MOVE WS-ACC-PIN(WS-CURR-INDEX) TO WS-CURR-PIN.
+           MOVE WS-ACC-BALANCE(WS-CURR-INDEX) TO WS-CURR-BALANCE.
+           MOVE WS-ACC-STATUS(WS-CURR-INDEX) TO WS-CURR-STATUS.
+           MOVE WS-ACC-FAILED-ATTEMPTS(WS-CURR-INDEX) TO
+               WS-CURR-FAILED-ATTEMPTS.
+           MOVE WS-ACC-DAILY-LIMIT(WS-CURR-INDEX) TO
+               WS-CURR-DAILY-LIMIT.
+           MOVE WS-ACC-DAILY-WITHDRAWN(WS-CURR-INDEX) TO
+               WS-CURR-DAILY-WITHDRAWN.
+           MOVE WS-ACC-LAST-ACTIVITY-DATE(WS-CURR-INDEX) TO
+               WS-CURR-LAST-ACTIVITY-DATE.
+
+
+       SYNC-CURRENT-ACCOUNT-TO-TABLE.
+           MOVE WS-CURR-CARD-NUMBER TO
+               WS-ACC-CARD-NUMBER(WS-CURR-INDEX).
+           MOVE WS-CURR-PIN TO WS-ACC-PIN(WS-CURR-INDEX).
+           MOVE WS-CURR-BALANCE TO WS-ACC-BALANCE(WS-CURR-INDEX).
+           MOVE WS-CURR-STATUS TO WS-ACC-STATUS(WS-CURR-INDEX).
+           MOVE WS-CURR-FAILED-ATTEMPTS TO
+               WS-ACC-FAILED-ATTEMPTS(WS-CURR-INDEX).
+           MOVE WS-CURR-DAILY-LIMIT TO
+               WS-ACC-DAILY-LIMIT(WS-CURR-INDEX).
+           MOVE WS-CURR-DAILY-WITHDRAWN TO
+               WS-ACC-DAILY-WITHDRAWN(WS-CURR-INDEX).
+           MOVE WS-CURR-LAST-ACTIVITY-DATE TO
+               WS-ACC-LAST-ACTIVITY-DATE(WS-CURR-INDEX).
+
+
+       REWRITE-ACCOUNT-RECORD.
+           PERFORM SYNC-CURRENT-ACCOUNT-TO-TABLE.
+           PERFORM SAVE-ACCOUNT-TABLE.
+
+
+       RESET-DAILY-LIMIT-IF-NEEDED.
+           IF WS-CURR-LAST-ACTIVITY-DATE NOT = WS-TODAY
+               MOVE 0 TO WS-CURR-DAILY-WITHDRAWN
+               MOVE WS-TODAY TO WS-CURR-LAST-ACTIVITY-DATE
+               PERFORM REWRITE-ACCOUNT-RECORD
+           END-IF.
+
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE WS-JE-CARD TO JRNL-CARD-NUMBER.
+           MOVE WS-JE-TYPE TO JRNL-TRAN-TYPE.
+           MOVE WS-JE-AMOUNT TO JRNL-AMOUNT.
+           MOVE WS-JE-OLD-BAL TO JRNL-OLD-BALANCE.
+           MOVE WS-JE-NEW-BAL TO JRNL-NEW-BALANCE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO JRNL-TIMESTAMP.
+           WRITE JRNL-RECORD.
+           IF WS-JRNL-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: journal write failed for card "
+                   JRNL-CARD-NUMBER " status: " WS-JRNL-FILE-STATUS
            END-IF.
 
 
@@ -43,6 +426,8 @@
            DISPLAY "2. Deposit".
            DISPLAY "3. Check Balance".
            DISPLAY "4. Exit".
+           DISPLAY "5. Transfer".
+           DISPLAY "6. Mini Statement".
            ACCEPT USER-CHOICE.
            PERFORM PROCESS-USER-CHOICE.
 
@@ -59,7 +444,14 @@
            ELSE
                IF USER-CHOICE = 4 THEN
                    DISPLAY "Thank you for using the ATM Simulator!"
+                   PERFORM END-SESSION
                    STOP RUN
+           ELSE
+               IF USER-CHOICE = 5 THEN
+                   PERFORM TRANSFER-FUNDS
+           ELSE
+               IF USER-CHOICE = 6 THEN
+                   PERFORM MINI-STATEMENT
            ELSE
                DISPLAY "Invalid choice, Please try again"
                PERFORM DISPLAY-MENU
@@ -69,28 +461,217 @@
        WITHDRAWAL.
            DISPLAY "Enter withdrawal amount: "
            ACCEPT TRANSACTION-AMOUNT
-           IF TRANSACTION-AMOUNT > ACCOUNT-BALANCE
-               DISPLAY "Insufficient funds!"
+           COMPUTE WS-REMAINING-LIMIT =
+               WS-CURR-DAILY-LIMIT - WS-CURR-DAILY-WITHDRAWN
+           IF WS-CURR-DAILY-WITHDRAWN + TRANSACTION-AMOUNT >
+               WS-CURR-DAILY-LIMIT
+               DISPLAY "Daily limit exceeded. Remaining today: "
+                   WS-REMAINING-LIMIT
            ELSE
-               SUBTRACT TRANSACTION-AMOUNT FROM ACCOUNT-BALANCE
-               DISPLAY "Withdrawal successful!"
-               DISPLAY "New balance: " ACCOUNT-BALANCE
+               IF TRANSACTION-AMOUNT > WS-CURR-BALANCE
+                   DISPLAY "Insufficient funds!"
+               ELSE
+                   PERFORM COMPUTE-CASH-DISPENSE
+                   IF WS-DISPENSE-OK NOT = "Y"
+                       DISPLAY
+                           "Cannot dispense exact amount with notes."
+                   ELSE
+                       MOVE WS-CURR-BALANCE TO WS-JE-OLD-BAL
+                       SUBTRACT TRANSACTION-AMOUNT FROM WS-CURR-BALANCE
+                       ADD TRANSACTION-AMOUNT TO WS-CURR-DAILY-WITHDRAWN
+                       MOVE WS-TODAY TO WS-CURR-LAST-ACTIVITY-DATE
+                       PERFORM REWRITE-ACCOUNT-RECORD
+                       MOVE CARD-NUMBER TO WS-JE-CARD
+                       MOVE "WITHDRAWAL" TO WS-JE-TYPE
+                       MOVE TRANSACTION-AMOUNT TO WS-JE-AMOUNT
+                       MOVE WS-CURR-BALANCE TO WS-JE-NEW-BAL
+                       PERFORM WRITE-JOURNAL-ENTRY
+                       PERFORM SAVE-CASH-TABLE
+                       DISPLAY "Withdrawal successful!"
+                       DISPLAY "New balance: " WS-CURR-BALANCE
+                   END-IF
+               END-IF
            END-IF.
            PERFORM DISPLAY-MENU.
 
 
+       COMPUTE-CASH-DISPENSE.
+           MOVE "N" TO WS-DISPENSE-OK.
+           PERFORM VARYING WS-DX FROM 1 BY 1 UNTIL WS-DX > 3
+               MOVE 0 TO WS-DENOM-COUNT(WS-DX)
+               PERFORM VARYING WS-CX FROM 1 BY 1
+                       UNTIL WS-CX > WS-CASH-COUNT-ENTRIES
+                   IF WS-CASH-DENOM-T(WS-CX) = WS-DENOM-VALUE(WS-DX)
+                       MOVE WS-CASH-QTY(WS-CX) TO WS-DENOM-COUNT(WS-DX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           MOVE TRANSACTION-AMOUNT TO WS-REMAINING-AMOUNT.
+           PERFORM VARYING WS-DX FROM 1 BY 1 UNTIL WS-DX > 3
+               COMPUTE WS-DENOM-USE(WS-DX) =
+                   WS-REMAINING-AMOUNT / WS-DENOM-VALUE(WS-DX)
+               IF WS-DENOM-USE(WS-DX) > WS-DENOM-COUNT(WS-DX)
+                   MOVE WS-DENOM-COUNT(WS-DX) TO WS-DENOM-USE(WS-DX)
+               END-IF
+               COMPUTE WS-REMAINING-AMOUNT = WS-REMAINING-AMOUNT -
+                   (WS-DENOM-USE(WS-DX) * WS-DENOM-VALUE(WS-DX))
+           END-PERFORM.
+           IF WS-REMAINING-AMOUNT = 0
+               MOVE "Y" TO WS-DISPENSE-OK
+               PERFORM VARYING WS-DX FROM 1 BY 1 UNTIL WS-DX > 3
+                   IF WS-DENOM-USE(WS-DX) > 0
+                       PERFORM VARYING WS-CX FROM 1 BY 1
+                               UNTIL WS-CX > WS-CASH-COUNT-ENTRIES
+                           IF WS-CASH-DENOM-T(WS-CX) =
+                               WS-DENOM-VALUE(WS-DX)
+                               SUBTRACT WS-DENOM-USE(WS-DX) FROM
+                                   WS-CASH-QTY(WS-CX)
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+      * Note: the decremented note counts above are only committed to
+      * disk by the caller (WITHDRAWAL), after the account master and
+      * journal entry are persisted, so the cassette checkpoint is
+      * never written ahead of the debit and audit trail it belongs
+      * to.
+
+
        DEPOSIT.
            DISPLAY "Enter deposit amount:".
            ACCEPT TRANSACTION-AMOUNT.
-           ADD TRANSACTION-AMOUNT TO ACCOUNT-BALANCE.
+           MOVE WS-CURR-BALANCE TO WS-JE-OLD-BAL.
+           ADD TRANSACTION-AMOUNT TO WS-CURR-BALANCE.
+           MOVE WS-TODAY TO WS-CURR-LAST-ACTIVITY-DATE.
+           PERFORM REWRITE-ACCOUNT-RECORD.
+           MOVE CARD-NUMBER TO WS-JE-CARD.
+           MOVE "DEPOSIT" TO WS-JE-TYPE.
+           MOVE TRANSACTION-AMOUNT TO WS-JE-AMOUNT.
+           MOVE WS-CURR-BALANCE TO WS-JE-NEW-BAL.
+           PERFORM WRITE-JOURNAL-ENTRY.
            DISPLAY "Deposit successful!".
-               DISPLAY "New balance: " ACCOUNT-BALANCE.
+           DISPLAY "New balance: " WS-CURR-BALANCE.
            PERFORM DISPLAY-MENU.
 
 
        CHECK-BALANCE.
-           DISPLAY "Your current balance is: " ACCOUNT-BALANCE.
+           DISPLAY "Your current balance is: " WS-CURR-BALANCE.
+           MOVE CARD-NUMBER TO WS-JE-CARD.
+           MOVE "BALANCE-INQ" TO WS-JE-TYPE.
+           MOVE 0 TO WS-JE-AMOUNT.
+           MOVE WS-CURR-BALANCE TO WS-JE-OLD-BAL.
+           MOVE WS-CURR-BALANCE TO WS-JE-NEW-BAL.
+           PERFORM WRITE-JOURNAL-ENTRY.
+           PERFORM DISPLAY-MENU.
+
+
+       TRANSFER-FUNDS.
+           DISPLAY "Enter destination card number: "
+           ACCEPT TRANSFER
+           IF TRANSFER = CARD-NUMBER
+               DISPLAY "Cannot transfer to the same card."
+           ELSE
+               DISPLAY "Enter transfer amount: "
+               ACCEPT TRANSACTION-AMOUNT
+               IF TRANSACTION-AMOUNT > WS-CURR-BALANCE
+                   DISPLAY "Insufficient funds!"
+               ELSE
+                   MOVE TRANSFER TO WS-SEARCH-CARD
+                   PERFORM FIND-ACCOUNT-BY-CARD
+                   IF WS-FOUND-INDEX = 0
+                       DISPLAY "Destination account not found."
+                   ELSE
+                       IF WS-ACC-LOCKED(WS-FOUND-INDEX)
+                           DISPLAY "Destination account is locked."
+                       ELSE
+                           MOVE WS-FOUND-INDEX TO WS-DEST-INDEX
+                           MOVE WS-ACC-BALANCE(WS-DEST-INDEX) TO
+                               WS-DEST-OLD-BAL
+                           ADD TRANSACTION-AMOUNT TO
+                               WS-ACC-BALANCE(WS-DEST-INDEX)
+                           MOVE TRANSFER TO WS-JE-CARD
+                           MOVE "TRANSFER-IN" TO WS-JE-TYPE
+                           MOVE TRANSACTION-AMOUNT TO WS-JE-AMOUNT
+                           MOVE WS-DEST-OLD-BAL TO WS-JE-OLD-BAL
+                           MOVE WS-ACC-BALANCE(WS-DEST-INDEX) TO
+                               WS-JE-NEW-BAL
+                           PERFORM WRITE-JOURNAL-ENTRY
+
+                           MOVE WS-CURR-BALANCE TO WS-JE-OLD-BAL
+                           SUBTRACT TRANSACTION-AMOUNT
+                               FROM WS-CURR-BALANCE
+                           MOVE WS-TODAY TO
+                               WS-CURR-LAST-ACTIVITY-DATE
+                           PERFORM REWRITE-ACCOUNT-RECORD
+                           MOVE CARD-NUMBER TO WS-JE-CARD
+                           MOVE "TRANSFER-OUT" TO WS-JE-TYPE
+                           MOVE TRANSACTION-AMOUNT TO WS-JE-AMOUNT
+                           MOVE WS-CURR-BALANCE TO WS-JE-NEW-BAL
+                           PERFORM WRITE-JOURNAL-ENTRY
+
+                           DISPLAY "Transfer successful!"
+                           DISPLAY "New balance: " WS-CURR-BALANCE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM DISPLAY-MENU.
+
+
+       MINI-STATEMENT.
+           CLOSE TRANSACTION-JOURNAL-FILE.
+           OPEN INPUT TRANSACTION-JOURNAL-FILE.
+           MOVE 0 TO WS-STMT-COUNT.
+           MOVE "N" TO WS-JRNL-EOF.
+           IF WS-JRNL-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction journal for "
+                   "reading. Status: " WS-JRNL-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-JRNL-EOF = "Y"
+                   READ TRANSACTION-JOURNAL-FILE
+                       AT END MOVE "Y" TO WS-JRNL-EOF
+                       NOT AT END
+                           IF JRNL-CARD-NUMBER = CARD-NUMBER
+                               PERFORM ADD-STATEMENT-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-JOURNAL-FILE
+           END-IF.
+           OPEN EXTEND TRANSACTION-JOURNAL-FILE.
+           IF WS-JRNL-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: unable to reopen transaction journal "
+                   "for writing. Status: " WS-JRNL-FILE-STATUS
+           END-IF.
+           DISPLAY "---- Mini Statement (last " WS-STMT-COUNT
+               " entries) ----".
+           PERFORM VARYING WS-SX FROM 1 BY 1 UNTIL WS-SX > WS-STMT-COUNT
+               DISPLAY WS-STMT-TIMESTAMP(WS-SX) " " WS-STMT-TYPE(WS-SX)
+                   " " WS-STMT-AMOUNT(WS-SX) " Bal: "
+                   WS-STMT-NEW-BAL(WS-SX)
+           END-PERFORM.
            PERFORM DISPLAY-MENU.
 
 
+       ADD-STATEMENT-LINE.
+           IF WS-STMT-COUNT < 10
+               ADD 1 TO WS-STMT-COUNT
+           ELSE
+               PERFORM VARYING WS-SX FROM 1 BY 1 UNTIL WS-SX > 9
+                   MOVE WS-STMT-TYPE(WS-SX + 1) TO WS-STMT-TYPE(WS-SX)
+                   MOVE WS-STMT-AMOUNT(WS-SX + 1) TO
+                       WS-STMT-AMOUNT(WS-SX)
+                   MOVE WS-STMT-NEW-BAL(WS-SX + 1) TO
+                       WS-STMT-NEW-BAL(WS-SX)
+                   MOVE WS-STMT-TIMESTAMP(WS-SX + 1) TO
+                       WS-STMT-TIMESTAMP(WS-SX)
+               END-PERFORM
+           END-IF.
+           MOVE JRNL-TRAN-TYPE TO WS-STMT-TYPE(WS-STMT-COUNT).
+           MOVE JRNL-AMOUNT TO WS-STMT-AMOUNT(WS-STMT-COUNT).
+           MOVE JRNL-NEW-BALANCE TO WS-STMT-NEW-BAL(WS-STMT-COUNT).
+           MOVE JRNL-TIMESTAMP TO WS-STMT-TIMESTAMP(WS-STMT-COUNT).
+
+
        END PROGRAM ATM-SIMULATOR.
