@@ -0,0 +1,195 @@
+      ******************************************************************
+      * Author: Ayanda Radebe
+      * Purpose: End-of-day batch extract for downstream settlement
+      *          with the core banking host. Reads the day's
+      *          transaction journal and the account master file and
+      *          produces one fixed-format outbound record per card
+      *          that had activity: card number, net transaction
+      *          count, net amount, and final balance.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SETTLE-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-JOURNAL-FILE ASSIGN TO "TXNJRNL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT SETTLEMENT-EXTRACT-FILE ASSIGN TO "SETTLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-JOURNAL-FILE.
+           COPY JRNLREC.
+
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  SETTLEMENT-EXTRACT-FILE.
+           COPY EXTRREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-JRNL-FILE-STATUS PIC XX.
+       01 WS-ACCT-FILE-STATUS PIC XX.
+       01 WS-EXTR-FILE-STATUS PIC XX.
+       01 WS-JRNL-EOF PIC X VALUE "N".
+       01 WS-ACCT-EOF PIC X VALUE "N".
+
+      * Per-card net movement accumulated from the journal. Net
+      * amount is signed: deposits and TRANSFER-IN add, withdrawals
+      * and TRANSFER-OUT subtract.
+       01 WS-NET-TABLE.
+           05 WS-NET-COUNT PIC 9(3) VALUE ZERO.
+           05 WS-NET-ENTRY OCCURS 50 TIMES.
+               10 WS-NET-CARD-NUMBER PIC X(16).
+               10 WS-NET-TRAN-COUNT PIC 9(5).
+               10 WS-NET-AMOUNT-SIGNED PIC S9(10).
+               10 WS-NET-FINAL-BAL PIC 9(10).
+       01 WS-NX PIC 9(3).
+       01 WS-FOUND-INDEX PIC 9(3).
+       01 WS-SEARCH-FIELD PIC X(16).
+       01 WS-SIGNED-AMOUNT PIC S9(10).
+
+      * TRANSACTION-JOURNAL-FILE is append-only and never rotated, so
+      * this extract only accumulates entries stamped with today's
+      * date; prior days' already-settled entries are left alone.
+       01 WS-RUN-DATE PIC 9(8).
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "==== Settlement Extract Build ====".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           PERFORM READ-JOURNAL-AND-ACCUMULATE.
+           PERFORM APPLY-FINAL-BALANCES.
+           PERFORM WRITE-EXTRACT-FILE.
+           DISPLAY "Settlement extract written to SETTLE.DAT".
+           STOP RUN.
+
+
+       READ-JOURNAL-AND-ACCUMULATE.
+           OPEN INPUT TRANSACTION-JOURNAL-FILE.
+           IF WS-JRNL-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction journal. Status: "
+                   WS-JRNL-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-JRNL-EOF = "Y"
+               READ TRANSACTION-JOURNAL-FILE
+                   AT END MOVE "Y" TO WS-JRNL-EOF
+                   NOT AT END
+                       IF JRNL-TIMESTAMP(1:8) = WS-RUN-DATE
+                           PERFORM ACCUMULATE-JOURNAL-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-JOURNAL-FILE.
+
+
+       ACCUMULATE-JOURNAL-ENTRY.
+           IF JRNL-TRAN-TYPE = "DEPOSIT" OR
+               JRNL-TRAN-TYPE = "TRANSFER-IN"
+               MOVE JRNL-AMOUNT TO WS-SIGNED-AMOUNT
+           ELSE
+               IF JRNL-TRAN-TYPE = "WITHDRAWAL" OR
+                   JRNL-TRAN-TYPE = "TRANSFER-OUT"
+                   COMPUTE WS-SIGNED-AMOUNT = 0 - JRNL-AMOUNT
+               ELSE
+                   MOVE 0 TO WS-SIGNED-AMOUNT
+               END-IF
+           END-IF.
+           MOVE JRNL-CARD-NUMBER TO WS-SEARCH-FIELD.
+           PERFORM FIND-NET-ENTRY.
+           IF WS-FOUND-INDEX = 0
+               IF WS-NET-COUNT >= 50
+                   DISPLAY "WARNING: more than 50 distinct cards "
+                       "moved today; card " JRNL-CARD-NUMBER
+                       " was not tracked."
+               ELSE
+                   ADD 1 TO WS-NET-COUNT
+                   MOVE WS-NET-COUNT TO WS-FOUND-INDEX
+                   MOVE JRNL-CARD-NUMBER TO
+                       WS-NET-CARD-NUMBER(WS-FOUND-INDEX)
+                   MOVE 0 TO WS-NET-TRAN-COUNT(WS-FOUND-INDEX)
+                   MOVE 0 TO WS-NET-AMOUNT-SIGNED(WS-FOUND-INDEX)
+               END-IF
+           END-IF.
+           IF WS-FOUND-INDEX NOT = 0
+               ADD 1 TO WS-NET-TRAN-COUNT(WS-FOUND-INDEX)
+               ADD WS-SIGNED-AMOUNT TO
+                   WS-NET-AMOUNT-SIGNED(WS-FOUND-INDEX)
+           END-IF.
+
+
+       FIND-NET-ENTRY.
+           MOVE 0 TO WS-FOUND-INDEX.
+           MOVE 1 TO WS-NX.
+           PERFORM UNTIL WS-NX > WS-NET-COUNT OR WS-FOUND-INDEX NOT = 0
+               IF WS-NET-CARD-NUMBER(WS-NX) = WS-SEARCH-FIELD
+                   MOVE WS-NX TO WS-FOUND-INDEX
+               END-IF
+               ADD 1 TO WS-NX
+           END-PERFORM.
+
+
+       APPLY-FINAL-BALANCES.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open account master file. Status: "
+                   WS-ACCT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-ACCT-EOF = "Y"
+               READ ACCOUNT-MASTER-FILE
+                   AT END MOVE "Y" TO WS-ACCT-EOF
+                   NOT AT END
+                       MOVE ACCT-CARD-NUMBER TO WS-SEARCH-FIELD
+                       PERFORM FIND-NET-ENTRY
+                       IF WS-FOUND-INDEX NOT = 0
+                           MOVE ACCT-BALANCE TO
+                               WS-NET-FINAL-BAL(WS-FOUND-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-MASTER-FILE.
+
+
+       WRITE-EXTRACT-FILE.
+           OPEN OUTPUT SETTLEMENT-EXTRACT-FILE.
+           IF WS-EXTR-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open settlement extract file. "
+                   "Status: " WS-EXTR-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM VARYING WS-NX FROM 1 BY 1 UNTIL WS-NX > WS-NET-COUNT
+               MOVE WS-NET-CARD-NUMBER(WS-NX) TO EXTR-CARD-NUMBER
+               MOVE WS-NET-TRAN-COUNT(WS-NX) TO EXTR-TRAN-COUNT
+               IF WS-NET-AMOUNT-SIGNED(WS-NX) < 0
+                   MOVE "-" TO EXTR-NET-SIGN
+                   COMPUTE EXTR-NET-AMOUNT =
+                       0 - WS-NET-AMOUNT-SIGNED(WS-NX)
+               ELSE
+                   MOVE "+" TO EXTR-NET-SIGN
+                   MOVE WS-NET-AMOUNT-SIGNED(WS-NX) TO EXTR-NET-AMOUNT
+               END-IF
+               MOVE WS-NET-FINAL-BAL(WS-NX) TO EXTR-FINAL-BALANCE
+               WRITE EXTR-RECORD
+               IF WS-EXTR-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: settlement extract write failed "
+                       "for card " EXTR-CARD-NUMBER " status: "
+                       WS-EXTR-FILE-STATUS
+               END-IF
+           END-PERFORM.
+           CLOSE SETTLEMENT-EXTRACT-FILE.
+
+
+       END PROGRAM SETTLE-EXTRACT.
