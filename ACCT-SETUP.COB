@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author: Ayanda Radebe
+      * Purpose: One-time / reload utility that (re)creates the ATM
+      *          account master file and cash cassette inventory file
+      *          with demo data. Run this before ATM-SIMULATOR the
+      *          first time, or whenever the cassette needs reloading.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-SETUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT CASSETTE-FILE ASSIGN TO "CASHCASS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASH-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  CASSETTE-FILE.
+           COPY CASHREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS PIC XX.
+       01 WS-CASH-FILE-STATUS PIC XX.
+       01 WS-SETUP-OK PIC X VALUE "Y".
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM BUILD-ACCOUNT-MASTER-FILE.
+           PERFORM BUILD-CASSETTE-FILE.
+           IF WS-SETUP-OK = "Y"
+               DISPLAY "Account master and cassette files created."
+           ELSE
+               DISPLAY "Setup finished with errors; see warnings "
+                   "above."
+           END-IF.
+           STOP RUN.
+
+
+       BUILD-ACCOUNT-MASTER-FILE.
+           OPEN OUTPUT ACCOUNT-MASTER-FILE.
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open account master file for "
+                   "writing. Status: " WS-ACCT-FILE-STATUS
+               MOVE "N" TO WS-SETUP-OK
+           ELSE
+               MOVE "1234567890123456" TO ACCT-CARD-NUMBER
+               MOVE "1234" TO ACCT-PIN
+               MOVE 100000 TO ACCT-BALANCE
+               MOVE "A" TO ACCT-STATUS
+               MOVE 0 TO ACCT-FAILED-ATTEMPTS
+               MOVE 5000 TO ACCT-DAILY-LIMIT
+               MOVE 0 TO ACCT-DAILY-WITHDRAWN
+               MOVE 0 TO ACCT-LAST-ACTIVITY-DATE
+               WRITE ACCT-RECORD
+               IF WS-ACCT-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: account master write failed for "
+                       "card " ACCT-CARD-NUMBER " status: "
+                       WS-ACCT-FILE-STATUS
+                   MOVE "N" TO WS-SETUP-OK
+               END-IF
+
+               MOVE "2345678901234567" TO ACCT-CARD-NUMBER
+               MOVE "2222" TO ACCT-PIN
+               MOVE 50000 TO ACCT-BALANCE
+               MOVE "A" TO ACCT-STATUS
+               MOVE 0 TO ACCT-FAILED-ATTEMPTS
+               MOVE 5000 TO ACCT-DAILY-LIMIT
+               MOVE 0 TO ACCT-DAILY-WITHDRAWN
+               MOVE 0 TO ACCT-LAST-ACTIVITY-DATE
+               WRITE ACCT-RECORD
+               IF WS-ACCT-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: account master write failed for "
+                       "card " ACCT-CARD-NUMBER " status: "
+                       WS-ACCT-FILE-STATUS
+                   MOVE "N" TO WS-SETUP-OK
+               END-IF
+
+               MOVE "3456789012345678" TO ACCT-CARD-NUMBER
+               MOVE "3333" TO ACCT-PIN
+               MOVE 25000 TO ACCT-BALANCE
+               MOVE "A" TO ACCT-STATUS
+               MOVE 0 TO ACCT-FAILED-ATTEMPTS
+               MOVE 3000 TO ACCT-DAILY-LIMIT
+               MOVE 0 TO ACCT-DAILY-WITHDRAWN
+               MOVE 0 TO ACCT-LAST-ACTIVITY-DATE
+               WRITE ACCT-RECORD
+               IF WS-ACCT-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: account master write failed for "
+                       "card " ACCT-CARD-NUMBER " status: "
+                       WS-ACCT-FILE-STATUS
+                   MOVE "N" TO WS-SETUP-OK
+               END-IF
+               CLOSE ACCOUNT-MASTER-FILE
+           END-IF.
+
+
+       BUILD-CASSETTE-FILE.
+           OPEN OUTPUT CASSETTE-FILE.
+           IF WS-CASH-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open cassette file for writing. "
+                   "Status: " WS-CASH-FILE-STATUS
+               MOVE "N" TO WS-SETUP-OK
+           ELSE
+               MOVE 0200 TO CASH-DENOM
+               MOVE 100 TO CASH-COUNT
+               WRITE CASH-RECORD
+               IF WS-CASH-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: cassette write failed for denom "
+                       CASH-DENOM " status: " WS-CASH-FILE-STATUS
+                   MOVE "N" TO WS-SETUP-OK
+               END-IF
+
+               MOVE 0100 TO CASH-DENOM
+               MOVE 200 TO CASH-COUNT
+               WRITE CASH-RECORD
+               IF WS-CASH-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: cassette write failed for denom "
+                       CASH-DENOM " status: " WS-CASH-FILE-STATUS
+                   MOVE "N" TO WS-SETUP-OK
+               END-IF
+
+               MOVE 0050 TO CASH-DENOM
+               MOVE 200 TO CASH-COUNT
+               WRITE CASH-RECORD
+               IF WS-CASH-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: cassette write failed for denom "
+                       CASH-DENOM " status: " WS-CASH-FILE-STATUS
+                   MOVE "N" TO WS-SETUP-OK
+               END-IF
+               CLOSE CASSETTE-FILE
+           END-IF.
+
+
+       END PROGRAM ACCT-SETUP.
